@@ -33,6 +33,56 @@
       *                                                               *
       *  CHANGE ACTIVITY :                                            *
       *                                                               *
+      *  2026-08-08  Before/after audit of 'U'/'D' actions written    *
+      *              to ZOSCONN.CUSTHIST ahead of the UPDATE/DELETE.  *
+      *  2026-08-08  Field-level edit checks on FirstName/LastName/   *
+      *              StateCode/GenderCode/FICACode ahead of the      *
+      *              INSERT/UPDATE, with a specific ErrorCode per     *
+      *              violation.                                      *
+      *  2026-08-08  New Action 'P' posts a point-earning/redemption  *
+      *              entry to ZOSCONN.CUSTREWDTL and rolls it forward *
+      *              into REWARDSCODE; REWARDSCODE is no longer set   *
+      *              directly by 'A'/'C'/'U' callers.                 *
+      *  2026-08-08  'A'/'C' inserts now check for an existing        *
+      *              customer on LastName/Address1/PhoneHome and      *
+      *              come back with ErrorCode 'DUP' plus the existing *
+      *              CustomerNumber instead of inserting a duplicate. *
+      *  2026-08-08  ErrorCode now carries a reason derived from      *
+      *              SQLCODE (NFND/DUPK/DBUN) on every SELECT/INSERT/ *
+      *              UPDATE/DELETE failure path instead of a flat     *
+      *              'ERR'.                                          *
+      *  2026-08-08  CUSTOM.LASTUPDATED is stamped on every INSERT/   *
+      *              UPDATE so CUSTXTRC can feed changed rows to the  *
+      *              marketing/CRM extract each night.                *
+      *  2026-08-08  StateCode/PostCode now cross-referenced against  *
+      *              ZOSCONN.CUSTSTAT on INSERT/UPDATE; a pair that   *
+      *              doesn't belong together gets ErrorCode 'EPST'.  *
+      *  2026-08-08  New Action 'L' browses CUSTOM by StateCode/      *
+      *              GenderCode/FICA range, returning up to 25 rows   *
+      *              per call in ListCustomerRows.                    *
+      *  2026-08-08  Action 'D' now soft-deletes (CUSTOMERSTATUS 'I') *
+      *              instead of a hard DELETE; new Action 'S' restores*
+      *              a soft-deleted customer back to 'A'.             *
+      *  2026-08-08  UPDATE-ROW-IN-CUSTOMER-TABLE, the soft-delete and*
+      *              restore UPDATEs, and the reward balance UPDATE   *
+      *              now check SQLERRD(3) for a zero-row match, not   *
+      *              just SQLCODE, so a searched UPDATE against a     *
+      *              missing/inactive customer reports ErrorCode      *
+      *              'NFND' instead of a false success. Reward-post   *
+      *              now runs the balance UPDATE before the CUSTREWDTL*
+      *              INSERT and filters on CUSTOMERSTATUS = 'A', so no*
+      *              ledger row can be left orphaned against a bad or *
+      *              inactive customer number.                        *
+      *  2026-08-08  ListFilterMinFICA/ListFilterMaxFICA of zero now   *
+      *              leave that end of the FICA range open, matching  *
+      *              the blank-matches-any pattern already used for   *
+      *              ListFilterStateCode/ListFilterGenderCode.        *
+      *  2026-08-08  DFHCOMMAREA split into DFHCOMMAREA-BASELINE (the  *
+      *              original layout) and DFHCOMMAREA-EXTENDED (every *
+      *              field added since); MAINLINE now only requires   *
+      *              EIBCALEN to cover the baseline length, so a      *
+      *              caller built against the original commarea is no *
+      *              longer ABENDed by every field added afterward.   *
       *                                                               *
       *****************************************************************
        IDENTIFICATION DIVISION.
@@ -51,23 +101,106 @@
            03 WS-RESP1                 PIC S9(8) COMP.
            03 WS-RESP2                 PIC S9(8) COMP.
 
+      * Switches and limits used by the field-level edit checks that
+      * run ahead of INSERT/UPDATE against CUSTOM
+       01 VALIDATION-WORKING-STORAGE.
+           03 WS-VALIDATION-SWITCH     PIC X VALUE 'N'.
+               88 VALIDATION-FAILED        VALUE 'Y'.
+               88 VALIDATION-PASSED        VALUE 'N'.
+           03 WS-STATE-FOUND-SWITCH    PIC X VALUE 'N'.
+               88 STATE-CODE-FOUND         VALUE 'Y'.
+               88 STATE-CODE-NOT-FOUND     VALUE 'N'.
+           03 WS-MINIMUM-FICA-SCORE    PIC S9(9) COMP-4 VALUE 300.
+           03 WS-MAXIMUM-FICA-SCORE    PIC S9(9) COMP-4 VALUE 850.
+           03 WS-DUPLICATE-SWITCH      PIC X VALUE 'N'.
+               88 DUPLICATE-CUSTOMER-FOUND VALUE 'Y'.
+               88 DUPLICATE-CUSTOMER-NONE  VALUE 'N'.
+           03 WS-EXISTING-CUSTOMER-NUMBER PIC S9(9) COMP-4.
+           03 WS-INSERT-BLOCKED-SWITCH PIC X VALUE 'N'.
+               88 INSERT-BLOCKED           VALUE 'Y'.
+               88 INSERT-NOT-BLOCKED       VALUE 'N'.
+           03 WS-POSTCODE-RANGE-SWITCH PIC X VALUE 'N'.
+               88 POSTCODE-IN-RANGE        VALUE 'Y'.
+               88 POSTCODE-NOT-IN-RANGE    VALUE 'N'.
+
+      * Switches and counters used by the Action 'L' browse/list
+       01 LIST-WORKING-STORAGE.
+           03 WS-LIST-EOF-SWITCH       PIC X VALUE 'N'.
+               88 END-OF-LIST-ROWS         VALUE 'Y'.
+           03 WS-LIST-CURSOR-OPEN-SWITCH PIC X VALUE 'N'.
+               88 LIST-CURSOR-IS-OPEN       VALUE 'Y'.
+           03 WS-MAX-LIST-ROWS         PIC S9(4) COMP-4 VALUE 25.
+
+      * Table of the two-letter USPS state codes StateCode is allowed
+      * to hold. Searched by CHECK-STATE-CODE-VALID.
+       01 WS-VALID-STATE-CODES.
+           03 FILLER                   PIC X(2) VALUE 'AL'.
+           03 FILLER                   PIC X(2) VALUE 'AK'.
+           03 FILLER                   PIC X(2) VALUE 'AZ'.
+           03 FILLER                   PIC X(2) VALUE 'AR'.
+           03 FILLER                   PIC X(2) VALUE 'CA'.
+           03 FILLER                   PIC X(2) VALUE 'CO'.
+           03 FILLER                   PIC X(2) VALUE 'CT'.
+           03 FILLER                   PIC X(2) VALUE 'DE'.
+           03 FILLER                   PIC X(2) VALUE 'FL'.
+           03 FILLER                   PIC X(2) VALUE 'GA'.
+           03 FILLER                   PIC X(2) VALUE 'HI'.
+           03 FILLER                   PIC X(2) VALUE 'ID'.
+           03 FILLER                   PIC X(2) VALUE 'IL'.
+           03 FILLER                   PIC X(2) VALUE 'IN'.
+           03 FILLER                   PIC X(2) VALUE 'IA'.
+           03 FILLER                   PIC X(2) VALUE 'KS'.
+           03 FILLER                   PIC X(2) VALUE 'KY'.
+           03 FILLER                   PIC X(2) VALUE 'LA'.
+           03 FILLER                   PIC X(2) VALUE 'ME'.
+           03 FILLER                   PIC X(2) VALUE 'MD'.
+           03 FILLER                   PIC X(2) VALUE 'MA'.
+           03 FILLER                   PIC X(2) VALUE 'MI'.
+           03 FILLER                   PIC X(2) VALUE 'MN'.
+           03 FILLER                   PIC X(2) VALUE 'MS'.
+           03 FILLER                   PIC X(2) VALUE 'MO'.
+           03 FILLER                   PIC X(2) VALUE 'MT'.
+           03 FILLER                   PIC X(2) VALUE 'NE'.
+           03 FILLER                   PIC X(2) VALUE 'NV'.
+           03 FILLER                   PIC X(2) VALUE 'NH'.
+           03 FILLER                   PIC X(2) VALUE 'NJ'.
+           03 FILLER                   PIC X(2) VALUE 'NM'.
+           03 FILLER                   PIC X(2) VALUE 'NY'.
+           03 FILLER                   PIC X(2) VALUE 'NC'.
+           03 FILLER                   PIC X(2) VALUE 'ND'.
+           03 FILLER                   PIC X(2) VALUE 'OH'.
+           03 FILLER                   PIC X(2) VALUE 'OK'.
+           03 FILLER                   PIC X(2) VALUE 'OR'.
+           03 FILLER                   PIC X(2) VALUE 'PA'.
+           03 FILLER                   PIC X(2) VALUE 'RI'.
+           03 FILLER                   PIC X(2) VALUE 'SC'.
+           03 FILLER                   PIC X(2) VALUE 'SD'.
+           03 FILLER                   PIC X(2) VALUE 'TN'.
+           03 FILLER                   PIC X(2) VALUE 'TX'.
+           03 FILLER                   PIC X(2) VALUE 'UT'.
+           03 FILLER                   PIC X(2) VALUE 'VT'.
+           03 FILLER                   PIC X(2) VALUE 'VA'.
+           03 FILLER                   PIC X(2) VALUE 'WA'.
+           03 FILLER                   PIC X(2) VALUE 'WV'.
+           03 FILLER                   PIC X(2) VALUE 'WI'.
+           03 FILLER                   PIC X(2) VALUE 'WY'.
+           03 FILLER                   PIC X(2) VALUE 'DC'.
+       01 WS-VALID-STATE-TABLE REDEFINES WS-VALID-STATE-CODES.
+           03 WS-VALID-STATE-CODE      PIC X(2)
+                                        OCCURS 51 TIMES
+                                        INDEXED BY WS-STATE-IDX.
 
       * Variables for columns in the CUSTTB table
-       01 Customer-Table.
-           03  Customer-Number          PIC S9(9) COMP-4.
-           03  Customer-First-Name      PIC X(100).
-           03  Customer-Last-Name       PIC X(100).
-           03  Customer-Address1        PIC X(100).
-           03  Customer-Address2        PIC X(100).
-           03  Customer-City             PIC X(100).
-           03  Customer-State-Code      PIC XX.
-           03  Customer-Postal-Code     PIC X(10).
-           03  Customer-Home-Phone      PIC X(20).
-           03  Customer-Mobile-Phone    PIC X(20).
-           03  Customer-Gender-Code     PIC X(4).
-           03  Customer-FICA-Score      PIC S9(9) COMP-4.
-           03  Customer-Spending-Limit  PIC S9(9) COMP-4.
-           03  Customer-Rewards-Number  PIC S9(9) COMP-4.
+           COPY CUSTREC.
+
+      * Variables for the CUSTHIST before-image audit table
+           COPY CUSTHIST.
+
+      * Variables for the CUSTREWDTL reward-point ledger table
+           COPY CUSTREWD.
+
+      * Variables for the CUSTSTAT StateCode/PostCode range table
+           COPY CUSTSTAT.
 
       *---------------------------------------------------------------*
 
@@ -92,10 +225,89 @@
              GENDERCODE                     CHAR(4),
              FICACODE                       INTEGER,
              SPENDINGCODE                   INTEGER,
-             REWARDSCODE                    INTEGER
+             REWARDSCODE                    INTEGER,
+             LASTUPDATED                    TIMESTAMP,
+             CUSTOMERSTATUS                 CHAR(1)
+           ) END-EXEC.
+
+      *****************************************************************
+      ***   DB2 STORAGE AREA FOR CUSTOMER HISTORY (AUDIT) TABLE
+      *****************************************************************
+           EXEC SQL DECLARE ZOSCONN.CUSTHIST TABLE
+           ( CUSTOMERNUMBER                 INTEGER,
+             FIRSTNAME                      CHAR(100),
+             LASTNAME                       CHAR(100),
+             ADDRESS1                       CHAR(100),
+             ADDRESS2                       CHAR(100),
+             CITYCODE                       CHAR(100),
+             STATECODE                      CHAR(2),
+             POSTCODE                       CHAR(10),
+             PHONEHOME                      CHAR(20),
+             PHONEMOBILE                    CHAR(20),
+             GENDERCODE                     CHAR(4),
+             FICACODE                       INTEGER,
+             SPENDINGCODE                   INTEGER,
+             REWARDSCODE                    INTEGER,
+             CUSTOMERSTATUS                 CHAR(1),
+             AUDITACTION                    CHAR(1),
+             AUDITTIMESTAMP                 TIMESTAMP,
+             AUDITTERMID                    CHAR(4),
+             AUDITUSERID                    CHAR(8)
+           ) END-EXEC.
+
+      *****************************************************************
+      ***   DB2 STORAGE AREA FOR CUSTOMER REWARD-POINT LEDGER TABLE
+      *****************************************************************
+           EXEC SQL DECLARE ZOSCONN.CUSTREWDTL TABLE
+           ( CUSTOMERNUMBER                 INTEGER,
+             TRANDATE                       DATE,
+             TRANTYPE                       CHAR(4),
+             POINTSAMOUNT                   INTEGER,
+             DESCRIPTION                    CHAR(50)
+           ) END-EXEC.
+
+      *****************************************************************
+      ***   DB2 STORAGE AREA FOR STATE/POSTCODE RANGE REFERENCE TABLE
+      *****************************************************************
+           EXEC SQL DECLARE ZOSCONN.CUSTSTAT TABLE
+           ( STATECODE                      CHAR(2),
+             POSTCODELOW                    CHAR(10),
+             POSTCODEHIGH                   CHAR(10)
            ) END-EXEC.
 
            EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Cursor for Action 'L' - blank ListFilterStateCode or
+      * ListFilterGenderCode matches every state/gender; zero in
+      * ListFilterMinFICA/ListFilterMaxFICA likewise leaves that end
+      * of the FICA range open, so a caller can filter on any
+      * combination of StateCode/GenderCode/FICA range, or none of
+      * them. CUSTOMERNUMBER keeps the cursor ordered so
+      * ListStartAfterCustomerNumber can page a caller through more
+      * rows than fit in one ListCustomerRows batch.
+           EXEC SQL
+              DECLARE CUSTOMER-LIST-CURSOR CURSOR FOR
+              SELECT CUSTOMERNUMBER,
+                     FIRSTNAME,
+                     LASTNAME,
+                     STATECODE,
+                     GENDERCODE,
+                     FICACODE,
+                     SPENDINGCODE
+              FROM ZOSCONN.CUSTOM
+              WHERE (:ListFilterStateCode = ' '
+                     OR STATECODE = :ListFilterStateCode)
+                AND (:ListFilterGenderCode = ' '
+                     OR GENDERCODE = :ListFilterGenderCode)
+                AND (:ListFilterMinFICA = 0
+                     OR FICACODE >= :ListFilterMinFICA)
+                AND (:ListFilterMaxFICA = 0
+                     OR FICACODE <= :ListFilterMaxFICA)
+                AND CUSTOMERNUMBER > :ListStartAfterCustomerNumber
+                AND CUSTOMERSTATUS = 'A'
+              ORDER BY CUSTOMERNUMBER
+              FETCH FIRST 25 ROWS ONLY
+           END-EXEC.
       *---------------------------------------------------------------*
 
       *****************************************************************
@@ -103,22 +315,47 @@
       *****************************************************************
        LINKAGE SECTION.
        01 DFHCOMMAREA.
-          05  Action                        PIC X.
-          05  ErrorCode                     PIC X(4).
-          05  TheCustomerNumber             PIC S9(9) COMP-5.
-          05  FirstName                     PIC X(100).
-          05  LastName                      PIC X(100).
-          05  Address1                      PIC X(100).
-          05  Address2                      PIC X(100).
-          05  CityCode                      PIC X(100).
-          05  StateCode                     PIC X(2).
-          05  PostCode                      PIC X(10).
-          05  PhoneHome                     PIC X(20).
-          05  PhoneMobile                   PIC X(20).
-          05  GenderCode                    PIC X(4).
-          05  FICACode                      PIC S9(9) COMP-5.
-          05  SpendingCode                  PIC S9(9) COMP-5.
-          05  RewardsCode                   PIC S9(9) COMP-5.
+      * DFHCOMMAREA-BASELINE is the original commarea shape callers
+      * have always built against; MAINLINE only requires EIBCALEN to
+      * cover this much, so an existing 'R'/'U'/'D' caller that has
+      * never heard of the fields added below keeps working unchanged.
+      * The group below it is additive - new callers using 'P'/'L'/'S'
+      * send the longer commarea; older callers never need to.
+          03  DFHCOMMAREA-BASELINE.
+              05  Action                        PIC X.
+              05  ErrorCode                     PIC X(4).
+              05  TheCustomerNumber             PIC S9(9) COMP-5.
+              05  FirstName                     PIC X(100).
+              05  LastName                      PIC X(100).
+              05  Address1                      PIC X(100).
+              05  Address2                      PIC X(100).
+              05  CityCode                      PIC X(100).
+              05  StateCode                     PIC X(2).
+              05  PostCode                      PIC X(10).
+              05  PhoneHome                     PIC X(20).
+              05  PhoneMobile                   PIC X(20).
+              05  GenderCode                    PIC X(4).
+              05  FICACode                      PIC S9(9) COMP-5.
+              05  SpendingCode                  PIC S9(9) COMP-5.
+              05  RewardsCode                   PIC S9(9) COMP-5.
+          03  DFHCOMMAREA-EXTENDED.
+              05  CustomerStatus                PIC X.
+              05  RewardsTransactionType        PIC X(4).
+              05  RewardsTransactionDesc        PIC X(50).
+              05  ListFilterStateCode           PIC X(2).
+              05  ListFilterGenderCode          PIC X(4).
+              05  ListFilterMinFICA             PIC S9(9) COMP-5.
+              05  ListFilterMaxFICA             PIC S9(9) COMP-5.
+              05  ListStartAfterCustomerNumber  PIC S9(9) COMP-5.
+              05  ListReturnedCount             PIC S9(4) COMP-5.
+              05  ListCustomerRows OCCURS 25 TIMES.
+                  10  ListCustomerNumber        PIC S9(9) COMP-5.
+                  10  ListFirstName             PIC X(100).
+                  10  ListLastName              PIC X(100).
+                  10  ListStateCode             PIC X(2).
+                  10  ListGenderCode            PIC X(4).
+                  10  ListFICACode              PIC S9(9) COMP-5.
+                  10  ListSpendingCode          PIC S9(9) COMP-5.
 
       *****************************************************************
       *    P R O C E D U R E S
@@ -137,16 +374,18 @@
            INITIALIZE Customer-Table.
 
       *----------------------------------------------------------------*
-      * Check COMMAREA length and proceed
+      * Check COMMAREA length and proceed. An existing caller built    *
+      * against DFHCOMMAREA-BASELINE only sends that much and never    *
+      * touches the fields in DFHCOMMAREA-EXTENDED, so the minimum     *
+      * length is what is enforced here rather than an exact match -   *
+      * an exact match would ABEND every pre-existing 'R'/'U'/'D'      *
+      * caller the moment a field was ever added again.                *
       *----------------------------------------------------------------*
 
-           IF EIBCALEN = LENGTH OF DFHCOMMAREA
+           IF EIBCALEN NOT LESS THAN LENGTH OF DFHCOMMAREA-BASELINE
                PERFORM Customer-Table-Action
            ELSE
-               MOVE 999 TO WS-RETURN-CODE
-               DISPLAY 'Wrong-length Commarea received'
-               EXEC CICS ABEND ABCODE('CALN')
-               END-EXEC
+               PERFORM ABEND-WRONG-LENGTH-COMMAREA
            END-IF.
 
       * Return to caller
@@ -156,6 +395,15 @@
            EXIT.
       *---------------------------------------------------------------*
 
+      *===============================================================*
+      * Procedure to route on Action. 'P'/'L'/'S' reach into fields   *
+      * living in DFHCOMMAREA-EXTENDED, so unlike 'A'/'C'/'R'/'U'/'D' *
+      * (satisfied by the DFHCOMMAREA-BASELINE floor MAINLINE already *
+      * checked) each of them also requires the full DFHCOMMAREA      *
+      * length before running - a baseline-length caller setting one *
+      * of these Action codes gets 'CALN' instead of reading/writing  *
+      * past the end of its own COMMAREA.                             *
+      *===============================================================*
        CUSTOMER-TABLE-ACTION.
 
            EVALUATE Action
@@ -169,6 +417,24 @@
                    PERFORM UPDATE-ROW-IN-CUSTOMER-TABLE
                WHEN 'D'
                    PERFORM DELETE-ROW-FROM-CUSTOMER-TABLE
+               WHEN 'P'
+                   IF EIBCALEN NOT LESS THAN LENGTH OF DFHCOMMAREA
+                       PERFORM POST-REWARD-TRANSACTION-FOR-CUSTOMER
+                   ELSE
+                       PERFORM ABEND-WRONG-LENGTH-COMMAREA
+                   END-IF
+               WHEN 'L'
+                   IF EIBCALEN NOT LESS THAN LENGTH OF DFHCOMMAREA
+                       PERFORM LIST-CUSTOMERS-BY-CRITERIA
+                   ELSE
+                       PERFORM ABEND-WRONG-LENGTH-COMMAREA
+                   END-IF
+               WHEN 'S'
+                   IF EIBCALEN NOT LESS THAN LENGTH OF DFHCOMMAREA
+                       PERFORM RESTORE-CUSTOMER-TO-ACTIVE
+                   ELSE
+                       PERFORM ABEND-WRONG-LENGTH-COMMAREA
+                   END-IF
                WHEN OTHER
                    MOVE 999 TO WS-RETURN-CODE
                    MOVE 'CACT' TO ErrorCode
@@ -177,6 +443,19 @@
                    END-EXEC
            END-EVALUATE.
 
+      *===============================================================*
+      * Common wrong-length-commarea ABEND, shared by MAINLINE's      *
+      * DFHCOMMAREA-BASELINE floor and the extended-action checks     *
+      * above.                                                        *
+      *===============================================================*
+       ABEND-WRONG-LENGTH-COMMAREA.
+           MOVE 999 TO WS-RETURN-CODE
+           DISPLAY 'Wrong-length Commarea received'
+           EXEC CICS ABEND ABCODE('CALN')
+           END-EXEC.
+       ABEND-WRONG-LENGTH-COMMAREA-EXIT.
+           EXIT.
+
       *===============================================================*
       * Procedure to select a row in the CUSTOM table.                *
       *===============================================================*
@@ -198,7 +477,8 @@
                      GENDERCODE,
                      FICACODE,
                      SPENDINGCODE,
-                     REWARDSCODE
+                     REWARDSCODE,
+                     CUSTOMERSTATUS
               INTO  :Customer-Number,
                     :Customer-First-Name,
                     :Customer-Last-Name,
@@ -212,9 +492,11 @@
                     :Customer-Gender-Code,
                     :Customer-FICA-Score,
                     :Customer-Spending-Limit,
-                    :Customer-Rewards-Number
+                    :Customer-Rewards-Number,
+                    :Customer-Status
               FROM ZOSCONN.CUSTOM
               WHERE CUSTOMERNUMBER = :TheCustomerNumber
+                AND CUSTOMERSTATUS = 'A'
            END-EXEC.
 
            if SQLCODE = 0
@@ -226,11 +508,187 @@
               display 'ABENDING SELECT FOR CUSTOM '
                       'Customer Number' TheCustomerNumber
                       'SQLCODE = ' SQLCODE
-              move 'ERR' to ErrorCode
+              perform MAP-SQLCODE-TO-ERROR-CODE
            end-if.
        SELECT-CUSTOM-ROW-EXIT.
            EXIT.
 
+      *===============================================================*
+      * Procedure to turn an SQLCODE from a failed SELECT/INSERT/      *
+      * UPDATE/DELETE against CUSTOM into a specific ErrorCode, so the *
+      * caller doesn't have to pull a dump to tell a not-found from a *
+      * duplicate key from DB2 being unavailable.                     *
+      *===============================================================*
+       MAP-SQLCODE-TO-ERROR-CODE.
+
+           EVALUATE SQLCODE
+               WHEN 100
+                   MOVE 'NFND' TO ErrorCode
+               WHEN -803
+                   MOVE 'DUPK' TO ErrorCode
+               WHEN -924
+                   MOVE 'DBUN' TO ErrorCode
+               WHEN -925
+                   MOVE 'DBUN' TO ErrorCode
+               WHEN OTHER
+                   MOVE 'ERR ' TO ErrorCode
+           END-EVALUATE.
+       MAP-SQLCODE-TO-ERROR-CODE-EXIT.
+           EXIT.
+
+      *===============================================================*
+      * Procedure to run field-level edit checks on the caller's      *
+      * FirstName/LastName/StateCode/GenderCode/FICACode ahead of the *
+      * INSERT/UPDATE, so bad data gets a specific ErrorCode back     *
+      * instead of either an SQLCODE abend or a silent bad row.       *
+      *===============================================================*
+       VALIDATE-CUSTOMER-INPUT-FIELDS.
+
+           SET VALIDATION-PASSED TO TRUE.
+           MOVE SPACES TO ErrorCode.
+
+           IF FirstName = SPACES OR LOW-VALUES
+               MOVE 'EFNM' TO ErrorCode
+               SET VALIDATION-FAILED TO TRUE
+           END-IF.
+
+           IF NOT VALIDATION-FAILED
+              AND (LastName = SPACES OR LOW-VALUES)
+               MOVE 'ELNM' TO ErrorCode
+               SET VALIDATION-FAILED TO TRUE
+           END-IF.
+
+           IF NOT VALIDATION-FAILED
+               PERFORM CHECK-STATE-CODE-VALID
+               IF STATE-CODE-NOT-FOUND
+                   MOVE 'ESTC' TO ErrorCode
+                   SET VALIDATION-FAILED TO TRUE
+               END-IF
+           END-IF.
+
+           IF NOT VALIDATION-FAILED
+               PERFORM CHECK-STATE-POSTCODE-RANGE
+           END-IF.
+
+           IF NOT VALIDATION-FAILED
+              AND GenderCode NOT = 'M   ' AND GenderCode NOT = 'F   '
+                                 AND GenderCode NOT = 'X   '
+                                 AND GenderCode NOT = 'U   '
+               MOVE 'EGDR' TO ErrorCode
+               SET VALIDATION-FAILED TO TRUE
+           END-IF.
+
+           IF NOT VALIDATION-FAILED
+              AND (FICACode < WS-MINIMUM-FICA-SCORE
+                   OR FICACode > WS-MAXIMUM-FICA-SCORE)
+               MOVE 'EFIC' TO ErrorCode
+               SET VALIDATION-FAILED TO TRUE
+           END-IF.
+
+           IF VALIDATION-FAILED
+               DISPLAY 'CUSTOMER-TABLE INPUT VALIDATION FAILED '
+                       'CUSTOMER NUMBER ' TheCustomerNumber
+                       ' ERRORCODE = ' ErrorCode
+           END-IF.
+       VALIDATE-CUSTOMER-INPUT-FIELDS-EXIT.
+           EXIT.
+
+      *===============================================================*
+      * Procedure to check StateCode against the table of valid USPS  *
+      * two-letter state codes.                                       *
+      *===============================================================*
+       CHECK-STATE-CODE-VALID.
+
+           SET WS-STATE-IDX TO 1.
+           SET STATE-CODE-NOT-FOUND TO TRUE.
+           SEARCH WS-VALID-STATE-CODE
+               AT END
+                   CONTINUE
+               WHEN WS-VALID-STATE-CODE (WS-STATE-IDX) = StateCode
+                   SET STATE-CODE-FOUND TO TRUE
+           END-SEARCH.
+       CHECK-STATE-CODE-VALID-EXIT.
+           EXIT.
+
+      *===============================================================*
+      * Procedure to cross-reference StateCode and PostCode against    *
+      * ZOSCONN.CUSTSTAT, which carries the low/high postal-code       *
+      * range on file for each state, so a StateCode/PostCode pair     *
+      * that doesn't belong together (e.g. a CA state code with a NY   *
+      * ZIP) gets caught instead of just checking each field alone.    *
+      *===============================================================*
+       CHECK-STATE-POSTCODE-RANGE.
+
+           SET POSTCODE-NOT-IN-RANGE TO TRUE.
+
+           EXEC SQL
+              SELECT STATECODE, POSTCODELOW, POSTCODEHIGH
+              INTO  :CustStat-State-Code,
+                    :CustStat-Postcode-Low,
+                    :CustStat-Postcode-High
+              FROM ZOSCONN.CUSTSTAT
+              WHERE STATECODE = :StateCode
+                AND :PostCode BETWEEN POSTCODELOW AND POSTCODEHIGH
+              FETCH FIRST 1 ROW ONLY
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET POSTCODE-IN-RANGE TO TRUE
+               WHEN 100
+                   MOVE 'EPST' TO ErrorCode
+                   SET VALIDATION-FAILED TO TRUE
+               WHEN OTHER
+                   DISPLAY 'CUSTSTAT RANGE CHECK FAILED SQLCODE = '
+                           SQLCODE
+                   SET VALIDATION-FAILED TO TRUE
+                   PERFORM MAP-SQLCODE-TO-ERROR-CODE
+           END-EVALUATE.
+       CHECK-STATE-POSTCODE-RANGE-EXIT.
+           EXIT.
+
+      *===============================================================*
+      * Procedure to look for an existing customer with the same      *
+      * LastName/Address1/PhoneHome ahead of an 'A'/'C' insert, so the *
+      * same household doesn't get keyed in twice under two different *
+      * customer numbers.                                              *
+      *===============================================================*
+       CHECK-DUPLICATE-CUSTOMER.
+
+           SET DUPLICATE-CUSTOMER-NONE TO TRUE.
+           SET INSERT-NOT-BLOCKED TO TRUE.
+
+           EXEC SQL
+              SELECT CUSTOMERNUMBER
+              INTO  :WS-EXISTING-CUSTOMER-NUMBER
+              FROM ZOSCONN.CUSTOM
+              WHERE LASTNAME       = :LastName
+                AND ADDRESS1       = :Address1
+                AND PHONEHOME      = :PhoneHome
+                AND CUSTOMERSTATUS = 'A'
+              FETCH FIRST 1 ROW ONLY
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET DUPLICATE-CUSTOMER-FOUND TO TRUE
+                   SET INSERT-BLOCKED TO TRUE
+                   MOVE 'DUP' TO ErrorCode
+                   MOVE WS-EXISTING-CUSTOMER-NUMBER TO TheCustomerNumber
+                   DISPLAY 'DUPLICATE CUSTOMER FOUND - EXISTING '
+                           'CUSTOMER NUMBER '
+                           WS-EXISTING-CUSTOMER-NUMBER
+               WHEN 100
+                   CONTINUE
+               WHEN OTHER
+                   SET INSERT-BLOCKED TO TRUE
+                   DISPLAY 'DUPLICATE CUSTOMER CHECK FAILED SQLCODE = '
+                           SQLCODE
+                   PERFORM MAP-SQLCODE-TO-ERROR-CODE
+           END-EVALUATE.
+       CHECK-DUPLICATE-CUSTOMER-EXIT.
+           EXIT.
+
       *===============================================================*
       * Procedure to insert a new row into the Customer table.       *
       *===============================================================*
@@ -238,11 +696,87 @@
        INSERT-ROW-INTO-CUSTOMER-TABLE.
 
            DISPLAY 'Starting insert routine'.
+
+           PERFORM VALIDATE-CUSTOMER-INPUT-FIELDS.
+
+           IF NOT VALIDATION-FAILED
+               PERFORM CHECK-DUPLICATE-CUSTOMER
+           END-IF.
+
+           IF NOT VALIDATION-FAILED AND NOT INSERT-BLOCKED
       * Perform the SQL INSERT command
+               EXEC SQL
+                  INSERT INTO ZOSCONN.CUSTOM
+                        (
+                         CUSTOMERNUMBER,
+                         FIRSTNAME,
+                         LASTNAME,
+                         ADDRESS1,
+                         ADDRESS2,
+                         CITYCODE,
+                         STATECODE,
+                         POSTCODE,
+                         PHONEHOME,
+                         PHONEMOBILE,
+                         GENDERCODE,
+                         FICACODE,
+                         SPENDINGCODE,
+                         REWARDSCODE,
+                         LASTUPDATED,
+                         CUSTOMERSTATUS
+                        )
+                  VALUES
+                        (
+                         :TheCustomerNumber,
+                         :FirstName,
+                         :LastName,
+                         :Address1,
+                         :Address2,
+                         :CityCode,
+                         :StateCode,
+                         :PostCode,
+                         :PhoneHome,
+                         :PhoneMobile,
+                         :GenderCode,
+                         :FICACode,
+                         :SpendingCode,
+      * New customers always start with a zero reward balance - points
+      * only accrue through POST-REWARD-TRANSACTION-FOR-CUSTOMER.
+                         0,
+                         CURRENT TIMESTAMP,
+                         'A'
+                        )
+               END-EXEC
+
+               MOVE SQLCODE TO WS-RETURN-CODE
+               if SQLCODE = 0
+                  display 'INSERT CUSTOM '
+                          'Customer Number ' TheCustomerNumber
+                          'SLQCODE = ' SQLCODE
+               else
+                  display 'ABENDING INSERT FOR CUSTOM '
+                          'Customer Number' TheCustomerNumber
+                          'SQLCODE = ' SQLCODE
+                  perform MAP-SQLCODE-TO-ERROR-CODE
+               end-if
+           END-IF.
+       INSERT-CUSTOM-ROW-EXIT.
+           EXIT.
+
+
+
+
+
+
+      *================================================================*
+      * Procedure to capture a before-image of a CUSTOM row into the   *
+      * CUSTHIST audit table ahead of an 'U' or 'D' action, so we can  *
+      * always show what the row looked like before the change.       *
+      *================================================================*
+       CAPTURE-CUSTOMER-HISTORY-ROW.
+
            EXEC SQL
-              INSERT INTO ZOSCONN.CUSTOM
-                    (
-                     CUSTOMERNUMBER,
+              SELECT CUSTOMERNUMBER,
                      FIRSTNAME,
                      LASTNAME,
                      ADDRESS1,
@@ -255,106 +789,379 @@
                      GENDERCODE,
                      FICACODE,
                      SPENDINGCODE,
-                     REWARDSCODE
-                    )
-              VALUES
-                    (
-                     :TheCustomerNumber,
-                     :FirstName,
-                     :LastName,
-                     :Address1,
-                     :Address2,
-                     :CityCode,
-                     :StateCode,
-                     :PostCode,
-                     :PhoneHome,
-                     :PhoneMobile,
-                     :GenderCode,
-                     :FICACode,
-                     :SpendingCode,
-                     :RewardsCode
-                    )
+                     REWARDSCODE,
+                     CUSTOMERSTATUS,
+                     CURRENT TIMESTAMP
+              INTO  :CustHist-Customer-Number,
+                    :CustHist-First-Name,
+                    :CustHist-Last-Name,
+                    :CustHist-Address1,
+                    :CustHist-Address2,
+                    :CustHist-City,
+                    :CustHist-State-Code,
+                    :CustHist-Postal-Code,
+                    :CustHist-Home-Phone,
+                    :CustHist-Mobile-Phone,
+                    :CustHist-Gender-Code,
+                    :CustHist-FICA-Score,
+                    :CustHist-Spending-Limit,
+                    :CustHist-Rewards-Number,
+                    :CustHist-Status,
+                    :CustHist-Timestamp
+              FROM ZOSCONN.CUSTOM
+              WHERE CUSTOMERNUMBER = :TheCustomerNumber
+                AND CUSTOMERSTATUS = 'A'
            END-EXEC.
 
-           MOVE SQLCODE TO WS-RETURN-CODE
-           if SQLCODE = 0
-              display 'INSERT CUSTOM '
-                      'Customer Number ' TheCustomerNumber
-                      'SLQCODE = ' SQLCODE
-           else
-              display 'ABENDING INSERT FOR CUSTOM '
-                      'Customer Number' TheCustomerNumber
-                      'SQLCODE = ' SQLCODE
-              move 'ERR' to ErrorCode
-           end-if.
-       INSERT-CUSTOM-ROW-EXIT.
+           IF SQLCODE = 0
+              MOVE Action TO CustHist-Action-Code
+              MOVE EIBTRMID TO CustHist-Term-Id
+              MOVE EIBUSRID TO CustHist-User-Id
+              EXEC SQL
+                 INSERT INTO ZOSCONN.CUSTHIST
+                       (
+                        CUSTOMERNUMBER,
+                        FIRSTNAME,
+                        LASTNAME,
+                        ADDRESS1,
+                        ADDRESS2,
+                        CITYCODE,
+                        STATECODE,
+                        POSTCODE,
+                        PHONEHOME,
+                        PHONEMOBILE,
+                        GENDERCODE,
+                        FICACODE,
+                        SPENDINGCODE,
+                        REWARDSCODE,
+                        CUSTOMERSTATUS,
+                        AUDITACTION,
+                        AUDITTIMESTAMP,
+                        AUDITTERMID,
+                        AUDITUSERID
+                       )
+                 VALUES
+                       (
+                        :CustHist-Customer-Number,
+                        :CustHist-First-Name,
+                        :CustHist-Last-Name,
+                        :CustHist-Address1,
+                        :CustHist-Address2,
+                        :CustHist-City,
+                        :CustHist-State-Code,
+                        :CustHist-Postal-Code,
+                        :CustHist-Home-Phone,
+                        :CustHist-Mobile-Phone,
+                        :CustHist-Gender-Code,
+                        :CustHist-FICA-Score,
+                        :CustHist-Spending-Limit,
+                        :CustHist-Rewards-Number,
+                        :CustHist-Status,
+                        :CustHist-Action-Code,
+                        :CustHist-Timestamp,
+                        :CustHist-Term-Id,
+                        :CustHist-User-Id
+                       )
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 DISPLAY 'CUSTHIST INSERT FAILED FOR CUSTOMER NUMBER '
+                         TheCustomerNumber ' SQLCODE = ' SQLCODE
+              END-IF
+           ELSE
+              IF SQLCODE NOT = 100
+                 DISPLAY 'CUSTHIST BEFORE-IMAGE SELECT FAILED FOR '
+                         'CUSTOMER NUMBER ' TheCustomerNumber
+                         ' SQLCODE = ' SQLCODE
+              END-IF
+           END-IF.
+       CAPTURE-CUSTOMER-HISTORY-ROW-EXIT.
            EXIT.
 
+      *================================================================*
+      * Procedure to update a row in the CUSTTB table.                 *
+      *================================================================*
+       UPDATE-ROW-IN-CUSTOMER-TABLE.
 
+           PERFORM VALIDATE-CUSTOMER-INPUT-FIELDS.
 
+           IF NOT VALIDATION-FAILED
+               PERFORM CAPTURE-CUSTOMER-HISTORY-ROW
 
+      * Perform the SQL UPDATE command
+               EXEC SQL
+                  UPDATE ZOSCONN.CUSTOM
+                  SET FIRSTNAME      = :FirstName,
+                      LASTNAME       = :LastName,
+                      ADDRESS1       = :Address1,
+                      ADDRESS2       = :Address2,
+                      CITYCODE       = :CityCode,
+                      STATECODE      = :StateCode,
+                      POSTCODE       = :PostCode,
+                      PHONEHOME      = :PhoneHome,
+                      PHONEMOBILE    = :PhoneMobile,
+                      GENDERCODE     = :GenderCode,
+                      FICACODE       = :FICACode,
+                      SPENDINGCODE   = :SpendingCode,
+                      LASTUPDATED    = CURRENT TIMESTAMP
+      * REWARDSCODE is no longer set here - it only moves through
+      * POST-REWARD-TRANSACTION-FOR-CUSTOMER (Action 'P') against the
+      * CUSTREWDTL ledger.
+                  WHERE CUSTOMERNUMBER = :TheCustomerNumber
+                    AND CUSTOMERSTATUS = 'A'
+               END-EXEC
 
+               if SQLCODE = 0
+                  if SQLERRD(3) = 0
+                     display 'UPDATE CUSTOM MATCHED NO ROWS FOR '
+                             'Customer Number ' TheCustomerNumber
+                     move 'NFND' to ErrorCode
+                  else
+                     display 'UPDATE CUSTOM '
+                             'Customer Number ' TheCustomerNumber
+                             'SLQCODE = ' SQLCODE
+                  end-if
+               else
+                  display 'ABENDING UPDATE FOR CUSTOM '
+                          'Customer Number' TheCustomerNumber
+                          'SQLCODE = ' SQLCODE
+                  perform MAP-SQLCODE-TO-ERROR-CODE
+               end-if
+           END-IF.
+       UPDATE-CUSTTB-ROW-EXIT.
+           EXIT.
 
       *================================================================*
-      * Procedure to update a row in the CUSTTB table.                 *
+      * Procedure to delete a row in the CUSTTB table. This is a       *
+      * soft delete - the row is kept and marked CUSTOMERSTATUS 'I'    *
+      * (inactive) rather than physically removed, so it can be put    *
+      * back with Action 'S' and the CUSTHIST before-image below       *
+      * always has a live CUSTOMERNUMBER to point back to.             *
       *================================================================*
-       UPDATE-ROW-IN-CUSTOMER-TABLE.
+       DELETE-ROW-FROM-CUSTOMER-TABLE.
 
-      * Perform the SQL UPDATE command
+           PERFORM CAPTURE-CUSTOMER-HISTORY-ROW.
+
+      * Perform the SQL soft-delete UPDATE command
            EXEC SQL
               UPDATE ZOSCONN.CUSTOM
-              SET FIRSTNAME      = :FirstName,
-                  LASTNAME       = :LastName,
-                  ADDRESS1       = :Address1,
-                  ADDRESS2       = :Address2,
-                  CITYCODE       = :CityCode,
-                  STATECODE      = :StateCode,
-                  POSTCODE       = :PostCode,
-                  PHONEHOME      = :PhoneHome,
-                  PHONEMOBILE    = :PhoneMobile,
-                  GENDERCODE     = :GenderCode,
-                  FICACODE       = :FICACode,
-                  SPENDINGCODE   = :SpendingCode,
-                  REWARDSCODE    = :RewardsCode
+              SET CUSTOMERSTATUS = 'I',
+                  LASTUPDATED    = CURRENT TIMESTAMP
               WHERE CUSTOMERNUMBER = :TheCustomerNumber
+                AND CUSTOMERSTATUS = 'A'
            END-EXEC.
 
            if SQLCODE = 0
-              display 'UPDATE CUSTOM '
-                      'Customer Number ' TheCustomerNumber
-                      'SLQCODE = ' SQLCODE
+              if SQLERRD(3) = 0
+                 display 'SOFT-DELETE MATCHED NO ROWS FOR '
+                         'Customer Number ' TheCustomerNumber
+                 move 'NFND' to ErrorCode
+              else
+                 display 'SOFT-DELETE CUSTOM '
+                         'Customer Number ' TheCustomerNumber
+                         'SLQCODE = ' SQLCODE
+              end-if
            else
-              display 'ABENDING UPDATE FOR CUSTOM '
+              display 'ABENDING SOFT-DELETE FOR CUSTOM '
                       'Customer Number' TheCustomerNumber
                       'SQLCODE = ' SQLCODE
-              move 'ERR' to ErrorCode
+              perform MAP-SQLCODE-TO-ERROR-CODE
            end-if.
-       UPDATE-CUSTTB-ROW-EXIT.
+       DELETE-CUSTTB-ROW-EXIT.
            EXIT.
 
       *================================================================*
-      * Procedure to delete a row in the CUSTTB table.                 *
+      * Procedure for Action 'S' - restores a soft-deleted customer    *
+      * back to CUSTOMERSTATUS 'A' so Action 'R'/'U'/'L' see it again. *
       *================================================================*
-       DELETE-ROW-FROM-CUSTOMER-TABLE.
-
-      * Perform the SQL DELETE command
+       RESTORE-CUSTOMER-TO-ACTIVE.
 
            EXEC SQL
-              DELETE FROM ZOSCONN.CUSTOM
+              UPDATE ZOSCONN.CUSTOM
+              SET CUSTOMERSTATUS = 'A',
+                  LASTUPDATED    = CURRENT TIMESTAMP
               WHERE CUSTOMERNUMBER = :TheCustomerNumber
+                AND CUSTOMERSTATUS = 'I'
            END-EXEC.
 
            if SQLCODE = 0
-              display 'DELETE CUSTOM '
-                      'Customer Number ' TheCustomerNumber
-                      'SLQCODE = ' SQLCODE
+              if SQLERRD(3) = 0
+                 display 'RESTORE MATCHED NO ROWS FOR '
+                         'Customer Number ' TheCustomerNumber
+                 move 'NFND' to ErrorCode
+              else
+                 display 'RESTORE CUSTOM '
+                         'Customer Number ' TheCustomerNumber
+                         'SLQCODE = ' SQLCODE
+              end-if
            else
-              display 'ABENDING DELETE FOR CUSTOM '
+              display 'ABENDING RESTORE FOR CUSTOM '
                       'Customer Number' TheCustomerNumber
                       'SQLCODE = ' SQLCODE
-              move 'ERR' to ErrorCode
+              perform MAP-SQLCODE-TO-ERROR-CODE
            end-if.
-       DELETE-CUSTTB-ROW-EXIT.
+       RESTORE-CUSTOMER-EXIT.
+           EXIT.
+
+      *================================================================*
+      * Procedure to post a reward-point ledger entry for a customer   *
+      * and roll the entry forward into Customer-Rewards-Number on     *
+      * CUSTOM. RewardsCode carries the points delta on this action -  *
+      * positive to earn, negative to redeem - rather than the caller  *
+      * setting the balance directly. The balance UPDATE runs before   *
+      * the CUSTREWDTL INSERT, and only an UPDATE that actually        *
+      * matches an active customer is followed by the ledger INSERT,   *
+      * so a bad or inactive CustomerNumber can never leave an         *
+      * orphaned ledger entry with no matching balance change.         *
+      *================================================================*
+       POST-REWARD-TRANSACTION-FOR-CUSTOMER.
+
+           MOVE TheCustomerNumber   TO CustRewd-Customer-Number
+           MOVE RewardsTransactionType TO CustRewd-Transaction-Type
+           MOVE RewardsTransactionDesc TO CustRewd-Description
+           MOVE RewardsCode         TO CustRewd-Points-Amount.
+
+           EXEC SQL
+              UPDATE ZOSCONN.CUSTOM
+              SET REWARDSCODE = REWARDSCODE
+                               + :CustRewd-Points-Amount,
+                  LASTUPDATED = CURRENT TIMESTAMP
+              WHERE CUSTOMERNUMBER = :TheCustomerNumber
+                AND CUSTOMERSTATUS = 'A'
+           END-EXEC.
+
+           IF SQLCODE = 0
+               IF SQLERRD(3) = 0
+                   DISPLAY 'REWARD BALANCE UPDATE MATCHED NO ROWS FOR '
+                           'CUSTOMER NUMBER ' TheCustomerNumber
+                   MOVE 'NFND' TO ErrorCode
+               ELSE
+                   EXEC SQL
+                      SELECT CURRENT DATE
+                      INTO  :CustRewd-Transaction-Date
+                      FROM SYSIBM.SYSDUMMY1
+                   END-EXEC
+                   EXEC SQL
+                      INSERT INTO ZOSCONN.CUSTREWDTL
+                            (
+                             CUSTOMERNUMBER,
+                             TRANDATE,
+                             TRANTYPE,
+                             POINTSAMOUNT,
+                             DESCRIPTION
+                            )
+                      VALUES
+                            (
+                             :CustRewd-Customer-Number,
+                             :CustRewd-Transaction-Date,
+                             :CustRewd-Transaction-Type,
+                             :CustRewd-Points-Amount,
+                             :CustRewd-Description
+                            )
+                   END-EXEC
+                   IF SQLCODE = 0
+                       EXEC SQL
+                          SELECT REWARDSCODE
+                          INTO  :Customer-Rewards-Number
+                          FROM ZOSCONN.CUSTOM
+                          WHERE CUSTOMERNUMBER = :TheCustomerNumber
+                       END-EXEC
+                       IF SQLCODE = 0
+                           MOVE Customer-Rewards-Number TO RewardsCode
+                       ELSE
+                           DISPLAY 'REWARD BALANCE RE-SELECT FAILED '
+                                   'FOR CUSTOMER NUMBER '
+                                   TheCustomerNumber
+                                   ' SQLCODE = ' SQLCODE
+                           PERFORM MAP-SQLCODE-TO-ERROR-CODE
+                       END-IF
+                   ELSE
+                       DISPLAY 'REWARD LEDGER INSERT FAILED FOR '
+                               'CUSTOMER NUMBER ' TheCustomerNumber
+                               ' SQLCODE = ' SQLCODE
+                       PERFORM MAP-SQLCODE-TO-ERROR-CODE
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY 'REWARD BALANCE UPDATE FAILED FOR CUSTOMER '
+                       'NUMBER ' TheCustomerNumber ' SQLCODE = ' SQLCODE
+               PERFORM MAP-SQLCODE-TO-ERROR-CODE
+           END-IF.
+       POST-REWARD-TRANSACTION-FOR-CUSTOMER-EXIT.
+           EXIT.
+
+      *===============================================================*
+      * Procedure for Action 'L' - returns up to WS-MAX-LIST-ROWS      *
+      * customers matching ListFilterStateCode/ListFilterGenderCode/   *
+      * the FICA range in ListCustomerRows. A caller wanting more      *
+      * rows than fit in one batch calls again with                    *
+      * ListStartAfterCustomerNumber set to the last ListCustomerNumber*
+      * returned.                                                      *
+      *===============================================================*
+       LIST-CUSTOMERS-BY-CRITERIA.
+
+           MOVE 0 TO ListReturnedCount.
+           MOVE 'N' TO WS-LIST-EOF-SWITCH.
+           MOVE 'N' TO WS-LIST-CURSOR-OPEN-SWITCH.
+
+           EXEC SQL
+              OPEN CUSTOMER-LIST-CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'OPEN LIST CURSOR FAILED SQLCODE = ' SQLCODE
+               PERFORM MAP-SQLCODE-TO-ERROR-CODE
+               SET END-OF-LIST-ROWS TO TRUE
+           ELSE
+               MOVE 'Y' TO WS-LIST-CURSOR-OPEN-SWITCH
+           END-IF.
+
+           IF NOT END-OF-LIST-ROWS
+               PERFORM FETCH-NEXT-LIST-ROW
+           END-IF.
+           PERFORM UNTIL END-OF-LIST-ROWS
+                       OR ListReturnedCount = WS-MAX-LIST-ROWS
+               PERFORM FETCH-NEXT-LIST-ROW
+           END-PERFORM.
+
+           IF LIST-CURSOR-IS-OPEN
+               EXEC SQL
+                  CLOSE CUSTOMER-LIST-CURSOR
+               END-EXEC
+           END-IF.
+       LIST-CUSTOMERS-EXIT.
+           EXIT.
+
+      *===============================================================*
+      * Fetches one row off CUSTOMER-LIST-CURSOR into the next free    *
+      * slot in ListCustomerRows.                                      *
+      *===============================================================*
+       FETCH-NEXT-LIST-ROW.
+
+           ADD 1 TO ListReturnedCount.
+           EXEC SQL
+              FETCH CUSTOMER-LIST-CURSOR
+              INTO  :ListCustomerNumber(ListReturnedCount),
+                    :ListFirstName(ListReturnedCount),
+                    :ListLastName(ListReturnedCount),
+                    :ListStateCode(ListReturnedCount),
+                    :ListGenderCode(ListReturnedCount),
+                    :ListFICACode(ListReturnedCount),
+                    :ListSpendingCode(ListReturnedCount)
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SUBTRACT 1 FROM ListReturnedCount
+                   SET END-OF-LIST-ROWS TO TRUE
+               WHEN OTHER
+                   SUBTRACT 1 FROM ListReturnedCount
+                   DISPLAY 'FETCH LIST ROW FAILED SQLCODE = ' SQLCODE
+                   PERFORM MAP-SQLCODE-TO-ERROR-CODE
+                   SET END-OF-LIST-ROWS TO TRUE
+           END-EVALUATE.
+       FETCH-NEXT-LIST-ROW-EXIT.
            EXIT.
 
        MOVE-READ-DATA.
@@ -372,5 +1179,13 @@
            MOVE Customer-FICA-Score to     FICACode
            MOVE Customer-Spending-Limit to SpendingCode
            MOVE Customer-Rewards-Number to RewardsCode.
+
+      * CustomerStatus lives in DFHCOMMAREA-EXTENDED - a baseline-
+      * length caller (Action 'R' predates this field) never
+      * allocated it, so only move it back when the caller actually
+      * sent the full extended commarea.
+           IF EIBCALEN NOT LESS THAN LENGTH OF DFHCOMMAREA
+               MOVE Customer-Status to CustomerStatus
+           END-IF.
        MOVE-READ-DATA-EXIT.
            EXIT.
