@@ -0,0 +1,424 @@
+       CBL SOURCE,XREF,LIB,APOST
+       CBL SQL('APOSTSQL')
+      *****************************************************************
+      *                                                               *
+      *  MODULE NAME = CUSTXTRC                                       *
+      *                                                               *
+      *  DESCRIPTIVE NAME = Nightly change-extract feed for the       *
+      *                     marketing/CRM system                      *
+      *                                                               *
+      *                                                               *
+      *  STATUS = 1.0.0                                               *
+      *                                                               *
+      *  TRANSACTION NAME = n/a  (batch)                              *
+      *                                                               *
+      *  FUNCTION =                                                   *
+      *  Cursors every CUSTOM row whose LASTUPDATED is later than the *
+      *  high-water mark left by the previous run and writes a fixed- *
+      *  format record per row to CUSTXTRF for the CRM load job, then *
+      *  saves the new high-water mark to CUSTXCTL for next time - so *
+      *  Marketing no longer waits on someone to re-run a manual      *
+      *  extract against CUSTOM on request.                           *
+      *                                                               *
+      *-------------------------------------------------------------  *
+      *                                                               *
+      *  CHANGE ACTIVITY :                                            *
+      *                                                               *
+      *  2026-08-08  Extract record and CUSTOM DECLARE carry the new  *
+      *              CUSTOMERSTATUS column (unfiltered) so Marketing  *
+      *              also sees soft-delete/restore transitions.       *
+      *  2026-08-08  First-run high-water mark seeded with a valid    *
+      *              low TIMESTAMP literal instead of LOW-VALUES,     *
+      *              which DB2 rejects as an invalid TIMESTAMP        *
+      *              string on the WHERE LASTUPDATED > compare.       *
+      *  2026-08-08  Cursor now picks up LASTUPDATED = the prior      *
+      *              high-water mark too (not just >), so a row that  *
+      *              ties the boundary but commits after the cursor   *
+      *              closed is not lost. The customer numbers already *
+      *              extracted at that mark are carried to CUSTXCTL   *
+      *              and skipped on the re-fetch so they are not      *
+      *              written twice.                                   *
+      *                                                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTXTRC.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO CUSTXTRF
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-FILE ASSIGN TO CUSTXCTL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  EXTRACT-FILE-RECORD.
+           03  EX-CUSTOMER-NUMBER      PIC 9(09).
+           03  EX-FIRST-NAME           PIC X(100).
+           03  EX-LAST-NAME            PIC X(100).
+           03  EX-ADDRESS1             PIC X(100).
+           03  EX-ADDRESS2             PIC X(100).
+           03  EX-CITY                 PIC X(100).
+           03  EX-STATE-CODE           PIC XX.
+           03  EX-POSTAL-CODE          PIC X(10).
+           03  EX-HOME-PHONE           PIC X(20).
+           03  EX-MOBILE-PHONE         PIC X(20).
+           03  EX-GENDER-CODE          PIC X(4).
+           03  EX-FICA-SCORE           PIC S9(09).
+           03  EX-SPENDING-LIMIT       PIC S9(09).
+           03  EX-REWARDS-NUMBER       PIC S9(09).
+           03  EX-LAST-UPDATED         PIC X(26).
+           03  EX-CUSTOMER-STATUS      PIC X(01).
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-FILE-RECORD.
+           03  CF-LAST-RUN-TIMESTAMP   PIC X(26).
+      * Customer numbers already extracted at CF-LAST-RUN-TIMESTAMP,
+      * so a same-timestamp tie row picked up again by the >= cursor
+      * below is recognized as already-sent and not written twice.
+           03  CF-BOUNDARY-CUSTOMER-COUNT
+                                        PIC 9(02).
+           03  CF-BOUNDARY-CUSTOMER-NUMBERS.
+               05  CF-BOUNDARY-CUSTOMER-NUMBER
+                                        PIC 9(09) OCCURS 99 TIMES.
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+      * Common defintions                                             *
+      *---------------------------------------------------------------*
+
+      * Working variables
+       01 WORKING-VARIABLES.
+           03 WS-RETURN-CODE           PIC S9(8) COMP.
+           03 WS-EOF-SWITCH            PIC X VALUE 'N'.
+               88 END-OF-CUSTOMERS         VALUE 'Y'.
+           03 WS-CONTROL-EOF-SWITCH    PIC X VALUE 'N'.
+               88 NO-PRIOR-CONTROL-RECORD  VALUE 'Y'.
+           03 WS-TOTAL-EXTRACT-COUNT   PIC S9(7) COMP-4 VALUE 0.
+           03 WS-LAST-RUN-TIMESTAMP    PIC X(26).
+           03 WS-HIGH-WATER-MARK       PIC X(26) VALUE SPACES.
+           03 WS-CURSOR-OPEN-SWITCH    PIC X VALUE 'N'.
+               88 CURSOR-IS-OPEN           VALUE 'Y'.
+           03 WS-DUPLICATE-SWITCH      PIC X VALUE 'N'.
+               88 DUPLICATE-BOUNDARY-ROW   VALUE 'Y'.
+           03 WS-BOUNDARY-INDEX        PIC 9(02) COMP.
+
+      * Customer numbers extracted at the prior run's high-water mark
+      * (read from CUSTXCTL) and at this run's high-water mark (to be
+      * written back), so a tie at the boundary is sent exactly once.
+       01 WS-PRIOR-BOUNDARY-CUSTOMERS.
+           03 WS-PRIOR-BOUNDARY-COUNT  PIC 9(02) VALUE 0.
+           03 WS-PRIOR-BOUNDARY-NUMBERS.
+               05 WS-PRIOR-BOUNDARY-NUMBER
+                                        PIC 9(09) OCCURS 99 TIMES.
+
+       01 WS-NEW-BOUNDARY-CUSTOMERS.
+           03 WS-NEW-BOUNDARY-COUNT    PIC 9(02) VALUE 0.
+           03 WS-NEW-BOUNDARY-NUMBERS.
+               05 WS-NEW-BOUNDARY-NUMBER
+                                        PIC 9(09) OCCURS 99 TIMES.
+
+      * Variables for columns in the CUSTOM table
+           COPY CUSTREC.
+
+      ***********************************
+      ***   DB2 RELATED
+      *** FOLLOWING DB2 DATA AREAS ARE FOR SB EBCDIC ENCODED STRINGS
+      *****************************************************************
+      *****************************************************************
+      ***   DB2 STORAGE AREA FOR CUSTOMER TABLE
+      *****************************************************************
+           EXEC SQL DECLARE ZOSCONN.CUSTOM TABLE
+           ( CUSTOMERNUMBER                 INTEGER,
+             FIRSTNAME                      CHAR(100),
+             LASTNAME                       CHAR(100),
+             ADDRESS1                       CHAR(100),
+             ADDRESS2                       CHAR(100),
+             CITYCODE                       CHAR(100),
+             STATECODE                      CHAR(2),
+             POSTCODE                       CHAR(10),
+             PHONEHOME                      CHAR(20),
+             PHONEMOBILE                    CHAR(20),
+             GENDERCODE                     CHAR(4),
+             FICACODE                       INTEGER,
+             SPENDINGCODE                   INTEGER,
+             REWARDSCODE                    INTEGER,
+             LASTUPDATED                    TIMESTAMP,
+             CUSTOMERSTATUS                 CHAR(1)
+           ) END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Cursor picks up every row changed at-or-after the prior run's
+      * high-water mark, oldest first. Using >= instead of > means a
+      * row tied with the boundary and committed after this cursor
+      * closes is fetched again next run rather than lost; the
+      * WS-PRIOR-BOUNDARY-NUMBER table (loaded from CUSTXCTL) lets
+      * FETCH-ONE-CHANGED-CUSTOMER-ROW recognize and skip a boundary
+      * row already sent last time.
+           EXEC SQL
+              DECLARE CUSTOMER-CHANGE-CURSOR CURSOR FOR
+              SELECT CUSTOMERNUMBER,
+                     FIRSTNAME,
+                     LASTNAME,
+                     ADDRESS1,
+                     ADDRESS2,
+                     CITYCODE,
+                     STATECODE,
+                     POSTCODE,
+                     PHONEHOME,
+                     PHONEMOBILE,
+                     GENDERCODE,
+                     FICACODE,
+                     SPENDINGCODE,
+                     REWARDSCODE,
+                     LASTUPDATED,
+                     CUSTOMERSTATUS
+              FROM ZOSCONN.CUSTOM
+              WHERE LASTUPDATED >= :WS-LAST-RUN-TIMESTAMP
+              ORDER BY LASTUPDATED, CUSTOMERNUMBER
+           END-EXEC.
+      *---------------------------------------------------------------*
+
+      *****************************************************************
+      *    P R O C E D U R E S
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+      *---------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           DISPLAY 'CUSTXTRC - STARTING CRM CHANGE-EXTRACT'.
+           MOVE 00 TO WS-RETURN-CODE.
+
+           PERFORM READ-LAST-RUN-CONTROL-RECORD
+           PERFORM OPEN-EXTRACT-FILE
+           PERFORM OPEN-CUSTOMER-CHANGE-CURSOR
+           IF CURSOR-IS-OPEN
+               PERFORM FETCH-NEXT-CHANGED-CUSTOMER-ROW
+           END-IF
+           PERFORM UNTIL END-OF-CUSTOMERS
+               PERFORM WRITE-CUSTOMER-EXTRACT-RECORD
+               PERFORM FETCH-NEXT-CHANGED-CUSTOMER-ROW
+           END-PERFORM
+           IF CURSOR-IS-OPEN
+               PERFORM CLOSE-CUSTOMER-CHANGE-CURSOR
+           END-IF
+           PERFORM CLOSE-EXTRACT-FILE
+           PERFORM WRITE-NEW-CONTROL-RECORD.
+
+           DISPLAY 'CUSTXTRC - RECORDS EXTRACTED = '
+                   WS-TOTAL-EXTRACT-COUNT.
+           DISPLAY 'CUSTXTRC - COMPLETE, RETURN CODE = ' WS-RETURN-CODE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+
+      *===============================================================*
+      * Read the high-water mark left by the previous run. An empty  *
+      * or missing control file means this is the first run, so      *
+      * every row on CUSTOM qualifies.                                *
+      *===============================================================*
+       READ-LAST-RUN-CONTROL-RECORD.
+
+           MOVE '0001-01-01-00.00.00.000000' TO WS-LAST-RUN-TIMESTAMP.
+           MOVE 0 TO WS-PRIOR-BOUNDARY-COUNT.
+           OPEN INPUT CONTROL-FILE.
+           READ CONTROL-FILE
+               AT END
+                   SET NO-PRIOR-CONTROL-RECORD TO TRUE
+           END-READ.
+           IF NOT NO-PRIOR-CONTROL-RECORD
+               MOVE CF-LAST-RUN-TIMESTAMP TO WS-LAST-RUN-TIMESTAMP
+               MOVE CF-BOUNDARY-CUSTOMER-COUNT TO
+                   WS-PRIOR-BOUNDARY-COUNT
+               MOVE CF-BOUNDARY-CUSTOMER-NUMBERS TO
+                   WS-PRIOR-BOUNDARY-NUMBERS
+           END-IF.
+           CLOSE CONTROL-FILE.
+       READ-LAST-RUN-CONTROL-RECORD-EXIT.
+           EXIT.
+
+       OPEN-EXTRACT-FILE.
+           OPEN OUTPUT EXTRACT-FILE.
+       OPEN-EXTRACT-FILE-EXIT.
+           EXIT.
+
+       CLOSE-EXTRACT-FILE.
+           CLOSE EXTRACT-FILE.
+       CLOSE-EXTRACT-FILE-EXIT.
+           EXIT.
+
+       OPEN-CUSTOMER-CHANGE-CURSOR.
+           EXEC SQL
+              OPEN CUSTOMER-CHANGE-CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'CUSTXTRC - OPEN CURSOR FAILED SQLCODE = '
+                       SQLCODE
+               MOVE SQLCODE TO WS-RETURN-CODE
+               MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+               MOVE 'Y' TO WS-CURSOR-OPEN-SWITCH
+           END-IF.
+       OPEN-CUSTOMER-CHANGE-CURSOR-EXIT.
+           EXIT.
+
+      *===============================================================*
+      * The >= cursor re-fetches any row tied with the prior run's    *
+      * high-water mark, so a boundary row already extracted last     *
+      * time is skipped here and the loop moves on to the next row    *
+      * instead of writing it twice.                                  *
+      *===============================================================*
+       FETCH-NEXT-CHANGED-CUSTOMER-ROW.
+           PERFORM FETCH-ONE-CHANGED-CUSTOMER-ROW.
+           PERFORM FETCH-ONE-CHANGED-CUSTOMER-ROW
+               UNTIL END-OF-CUSTOMERS
+                  OR NOT DUPLICATE-BOUNDARY-ROW.
+       FETCH-NEXT-CHANGED-CUSTOMER-ROW-EXIT.
+           EXIT.
+
+       FETCH-ONE-CHANGED-CUSTOMER-ROW.
+           MOVE 'N' TO WS-DUPLICATE-SWITCH.
+           EXEC SQL
+              FETCH CUSTOMER-CHANGE-CURSOR
+              INTO  :Customer-Number,
+                    :Customer-First-Name,
+                    :Customer-Last-Name,
+                    :Customer-Address1,
+                    :Customer-Address2,
+                    :Customer-City,
+                    :Customer-State-Code,
+                    :Customer-Postal-Code,
+                    :Customer-Home-Phone,
+                    :Customer-Mobile-Phone,
+                    :Customer-Gender-Code,
+                    :Customer-FICA-Score,
+                    :Customer-Spending-Limit,
+                    :Customer-Rewards-Number,
+                    :Customer-Last-Updated,
+                    :Customer-Status
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF Customer-Last-Updated = WS-LAST-RUN-TIMESTAMP
+                       PERFORM CHECK-PRIOR-BOUNDARY-DUPLICATE
+                   END-IF
+                   IF NOT DUPLICATE-BOUNDARY-ROW
+                       ADD 1 TO WS-TOTAL-EXTRACT-COUNT
+                       PERFORM TRACK-NEW-HIGH-WATER-MARK
+                   END-IF
+               WHEN 100
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               WHEN OTHER
+                   DISPLAY 'CUSTXTRC - FETCH FAILED SQLCODE = ' SQLCODE
+                   MOVE SQLCODE TO WS-RETURN-CODE
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-EVALUATE.
+       FETCH-ONE-CHANGED-CUSTOMER-ROW-EXIT.
+           EXIT.
+
+      *===============================================================*
+      * Was this customer number already sent last run at the exact  *
+      * timestamp that was the old high-water mark?                   *
+      *===============================================================*
+       CHECK-PRIOR-BOUNDARY-DUPLICATE.
+           MOVE 'N' TO WS-DUPLICATE-SWITCH.
+           MOVE 1 TO WS-BOUNDARY-INDEX.
+           PERFORM TEST-ONE-PRIOR-BOUNDARY-NUMBER
+               WS-PRIOR-BOUNDARY-COUNT TIMES.
+       CHECK-PRIOR-BOUNDARY-DUPLICATE-EXIT.
+           EXIT.
+
+       TEST-ONE-PRIOR-BOUNDARY-NUMBER.
+           IF Customer-Number =
+                   WS-PRIOR-BOUNDARY-NUMBER(WS-BOUNDARY-INDEX)
+               MOVE 'Y' TO WS-DUPLICATE-SWITCH
+           END-IF.
+           ADD 1 TO WS-BOUNDARY-INDEX.
+       TEST-ONE-PRIOR-BOUNDARY-NUMBER-EXIT.
+           EXIT.
+
+      *===============================================================*
+      * Advances the high-water mark as rows come back in ascending   *
+      * LASTUPDATED order, and remembers every customer number seen   *
+      * at the current mark so a same-timestamp tie is not resent.    *
+      *===============================================================*
+       TRACK-NEW-HIGH-WATER-MARK.
+           IF Customer-Last-Updated > WS-HIGH-WATER-MARK
+               MOVE Customer-Last-Updated TO WS-HIGH-WATER-MARK
+               MOVE 1 TO WS-NEW-BOUNDARY-COUNT
+               MOVE Customer-Number TO WS-NEW-BOUNDARY-NUMBER(1)
+           ELSE
+               IF WS-NEW-BOUNDARY-COUNT < 99
+                   ADD 1 TO WS-NEW-BOUNDARY-COUNT
+                   MOVE Customer-Number TO
+                       WS-NEW-BOUNDARY-NUMBER(WS-NEW-BOUNDARY-COUNT)
+               ELSE
+                   DISPLAY 'CUSTXTRC - WARNING: OVER 99 CUSTOMERS TIED '
+                           'AT THE NEW HIGH-WATER MARK - BOUNDARY '
+                           'CUSTOMER NUMBER ' Customer-Number
+                           ' NOT RECORDED, NEXT RUN MAY RESEND IT'
+               END-IF
+           END-IF.
+       TRACK-NEW-HIGH-WATER-MARK-EXIT.
+           EXIT.
+
+       CLOSE-CUSTOMER-CHANGE-CURSOR.
+           EXEC SQL
+              CLOSE CUSTOMER-CHANGE-CURSOR
+           END-EXEC.
+       CLOSE-CUSTOMER-CHANGE-CURSOR-EXIT.
+           EXIT.
+
+       WRITE-CUSTOMER-EXTRACT-RECORD.
+           MOVE SPACES TO EXTRACT-FILE-RECORD.
+           MOVE Customer-Number         TO EX-CUSTOMER-NUMBER.
+           MOVE Customer-First-Name     TO EX-FIRST-NAME.
+           MOVE Customer-Last-Name      TO EX-LAST-NAME.
+           MOVE Customer-Address1       TO EX-ADDRESS1.
+           MOVE Customer-Address2       TO EX-ADDRESS2.
+           MOVE Customer-City           TO EX-CITY.
+           MOVE Customer-State-Code     TO EX-STATE-CODE.
+           MOVE Customer-Postal-Code    TO EX-POSTAL-CODE.
+           MOVE Customer-Home-Phone     TO EX-HOME-PHONE.
+           MOVE Customer-Mobile-Phone   TO EX-MOBILE-PHONE.
+           MOVE Customer-Gender-Code    TO EX-GENDER-CODE.
+           MOVE Customer-FICA-Score     TO EX-FICA-SCORE.
+           MOVE Customer-Spending-Limit TO EX-SPENDING-LIMIT.
+           MOVE Customer-Rewards-Number TO EX-REWARDS-NUMBER.
+           MOVE Customer-Last-Updated   TO EX-LAST-UPDATED.
+           MOVE Customer-Status         TO EX-CUSTOMER-STATUS.
+           WRITE EXTRACT-FILE-RECORD.
+       WRITE-CUSTOMER-EXTRACT-RECORD-EXIT.
+           EXIT.
+
+      *===============================================================*
+      * Save the new high-water mark for next run. Left unchanged     *
+      * from the prior run's value if nothing on CUSTOM qualified.    *
+      *===============================================================*
+       WRITE-NEW-CONTROL-RECORD.
+           IF WS-HIGH-WATER-MARK = SPACES
+               MOVE WS-LAST-RUN-TIMESTAMP TO WS-HIGH-WATER-MARK
+               MOVE WS-PRIOR-BOUNDARY-COUNT TO WS-NEW-BOUNDARY-COUNT
+               MOVE WS-PRIOR-BOUNDARY-NUMBERS TO
+                   WS-NEW-BOUNDARY-NUMBERS
+           END-IF.
+           OPEN OUTPUT CONTROL-FILE.
+           MOVE WS-HIGH-WATER-MARK TO CF-LAST-RUN-TIMESTAMP.
+           MOVE WS-NEW-BOUNDARY-COUNT TO CF-BOUNDARY-CUSTOMER-COUNT.
+           MOVE WS-NEW-BOUNDARY-NUMBERS TO
+               CF-BOUNDARY-CUSTOMER-NUMBERS.
+           WRITE CONTROL-FILE-RECORD.
+           CLOSE CONTROL-FILE.
+       WRITE-NEW-CONTROL-RECORD-EXIT.
+           EXIT.
