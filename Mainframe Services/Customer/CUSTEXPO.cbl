@@ -0,0 +1,305 @@
+       CBL SOURCE,XREF,LIB,APOST
+       CBL SQL('APOSTSQL')
+      *****************************************************************
+      *                                                               *
+      *  MODULE NAME = CUSTEXPO                                       *
+      *                                                               *
+      *  DESCRIPTIVE NAME = Nightly FICA / spending-limit exposure    *
+      *                     report off the CUSTOM table               *
+      *                                                               *
+      *                                                               *
+      *  STATUS = 1.0.0                                               *
+      *                                                               *
+      *  TRANSACTION NAME = n/a  (batch)                              *
+      *                                                               *
+      *  FUNCTION =                                                   *
+      *  Cursors the CUSTOM table in Customer-State-Code sequence     *
+      *  and writes an exception line to CUSTEXPO-RPT for every      *
+      *  customer whose Customer-Spending-Limit is out of line with  *
+      *  their Customer-FICA-Score (high limit / low score). Prints  *
+      *  a per-state exception count and a grand total at month-end  *
+      *  so Credit Risk no longer has to chase this by hand in SPUFI. *
+      *                                                               *
+      *-------------------------------------------------------------  *
+      *                                                               *
+      *  CHANGE ACTIVITY :                                            *
+      *                                                               *
+      *  2026-08-08  DECLARE kept in sync with CUSTOM.LASTUPDATED.    *
+      *  2026-08-08  Cursor now scans CUSTOMERSTATUS = 'A' only, so a *
+      *              soft-deleted customer drops out of the exposure  *
+      *              totals.                                          *
+      *                                                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTEXPO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPOSURE-REPORT ASSIGN TO CUSTEXPO
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPOSURE-REPORT
+           RECORDING MODE IS F.
+       01  EXPOSURE-REPORT-LINE    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+      * Common defintions                                             *
+      *---------------------------------------------------------------*
+
+      * Working variables
+       01 WORKING-VARIABLES.
+           03 WS-RETURN-CODE           PIC S9(8) COMP.
+           03 WS-EOF-SWITCH            PIC X VALUE 'N'.
+               88 END-OF-CUSTOMERS         VALUE 'Y'.
+           03 WS-CURSOR-OPEN-SWITCH    PIC X VALUE 'N'.
+               88 CURSOR-IS-OPEN           VALUE 'Y'.
+           03 WS-PRIOR-STATE-CODE      PIC XX VALUE SPACES.
+           03 WS-STATE-EXCEPTION-COUNT PIC S9(7) COMP-4 VALUE 0.
+           03 WS-TOTAL-EXCEPTION-COUNT PIC S9(7) COMP-4 VALUE 0.
+           03 WS-TOTAL-CUSTOMER-COUNT  PIC S9(7) COMP-4 VALUE 0.
+
+      * Exposure rule thresholds - high limit against a low score is
+      * what Credit Risk chases manually today.
+       01 EXPOSURE-THRESHOLDS.
+           03 WS-HIGH-SPENDING-LIMIT   PIC S9(9) COMP-4 VALUE 10000.
+           03 WS-LOW-FICA-SCORE        PIC S9(9) COMP-4 VALUE 600.
+
+      * Variables for columns in the CUSTOM table
+           COPY CUSTREC.
+
+      * Report line layouts
+       01 REPORT-HEADING-LINE.
+           03  FILLER                 PIC X(1)   VALUE SPACE.
+           03  FILLER                 PIC X(40)
+               VALUE 'FICA / SPENDING-LIMIT EXPOSURE REPORT'.
+
+       01 STATE-BREAK-LINE.
+           03  FILLER                 PIC X(1)   VALUE SPACE.
+           03  FILLER                 PIC X(11)  VALUE 'STATE CODE '.
+           03  SB-STATE-CODE          PIC XX.
+
+       01 DETAIL-LINE.
+           03  FILLER                 PIC X(1)   VALUE SPACE.
+           03  DL-CUSTOMER-NUMBER     PIC Z(8)9.
+           03  FILLER                 PIC X(2)   VALUE SPACES.
+           03  DL-LAST-NAME           PIC X(30).
+           03  FILLER                 PIC X(2)   VALUE SPACES.
+           03  DL-STATE-CODE          PIC XX.
+           03  FILLER                 PIC X(2)   VALUE SPACES.
+           03  DL-FICA-SCORE          PIC Z(8)9.
+           03  FILLER                 PIC X(2)   VALUE SPACES.
+           03  DL-SPENDING-LIMIT      PIC Z(8)9.
+
+       01 STATE-TOTAL-LINE.
+           03  FILLER                 PIC X(1)   VALUE SPACE.
+           03  FILLER                 PIC X(27)
+               VALUE 'EXCEPTIONS FOR STATE      '.
+           03  STL-EXCEPTION-COUNT    PIC ZZZ,ZZ9.
+
+       01 GRAND-TOTAL-LINE.
+           03  FILLER                 PIC X(1)   VALUE SPACE.
+           03  FILLER                 PIC X(27)
+               VALUE 'TOTAL CUSTOMERS SCANNED    '.
+           03  GTL-CUSTOMER-COUNT     PIC ZZZ,ZZ9.
+
+       01 GRAND-EXCEPTION-LINE.
+           03  FILLER                 PIC X(1)   VALUE SPACE.
+           03  FILLER                 PIC X(27)
+               VALUE 'TOTAL EXCEPTIONS FLAGGED   '.
+           03  GEL-EXCEPTION-COUNT    PIC ZZZ,ZZ9.
+
+      ***********************************
+      ***   DB2 RELATED
+      *** FOLLOWING DB2 DATA AREAS ARE FOR SB EBCDIC ENCODED STRINGS
+      *****************************************************************
+      *****************************************************************
+      ***   DB2 STORAGE AREA FOR CUSTOMER TABLE
+      *****************************************************************
+           EXEC SQL DECLARE ZOSCONN.CUSTOM TABLE
+           ( CUSTOMERNUMBER                 INTEGER,
+             FIRSTNAME                      CHAR(100),
+             LASTNAME                       CHAR(100),
+             ADDRESS1                       CHAR(100),
+             ADDRESS2                       CHAR(100),
+             CITYCODE                       CHAR(100),
+             STATECODE                      CHAR(2),
+             POSTCODE                       CHAR(10),
+             PHONEHOME                      CHAR(20),
+             PHONEMOBILE                    CHAR(20),
+             GENDERCODE                     CHAR(4),
+             FICACODE                       INTEGER,
+             SPENDINGCODE                   INTEGER,
+             REWARDSCODE                    INTEGER,
+             LASTUPDATED                    TIMESTAMP,
+             CUSTOMERSTATUS                 CHAR(1)
+           ) END-EXEC.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Cursor scans the whole book, grouped by state, so the control
+      * breaks below line up with a single ascending pass. A
+      * soft-deleted (inactive) customer no longer counts toward
+      * anyone's exposure, so only active rows are scanned.
+           EXEC SQL
+              DECLARE CUSTOMER-EXPOSURE-CURSOR CURSOR FOR
+              SELECT CUSTOMERNUMBER,
+                     LASTNAME,
+                     STATECODE,
+                     FICACODE,
+                     SPENDINGCODE
+              FROM ZOSCONN.CUSTOM
+              WHERE CUSTOMERSTATUS = 'A'
+              ORDER BY STATECODE, CUSTOMERNUMBER
+           END-EXEC.
+      *---------------------------------------------------------------*
+
+      *****************************************************************
+      *    P R O C E D U R E S
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+      *---------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           DISPLAY 'CUSTEXPO - STARTING EXPOSURE REPORT'.
+           MOVE 00 TO WS-RETURN-CODE.
+
+           PERFORM OPEN-REPORT-FILES
+           PERFORM OPEN-CUSTOMER-EXPOSURE-CURSOR
+           IF CURSOR-IS-OPEN
+               PERFORM FETCH-NEXT-CUSTOMER-ROW
+           END-IF
+           PERFORM UNTIL END-OF-CUSTOMERS
+               PERFORM PROCESS-CUSTOMER-EXPOSURE-ROW
+               PERFORM FETCH-NEXT-CUSTOMER-ROW
+           END-PERFORM
+           PERFORM WRITE-FINAL-STATE-TOTAL
+           PERFORM WRITE-GRAND-TOTALS
+           IF CURSOR-IS-OPEN
+               PERFORM CLOSE-CUSTOMER-EXPOSURE-CURSOR
+           END-IF
+           PERFORM CLOSE-REPORT-FILES.
+
+           DISPLAY 'CUSTEXPO - COMPLETE, RETURN CODE = ' WS-RETURN-CODE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+
+       OPEN-REPORT-FILES.
+           OPEN OUTPUT EXPOSURE-REPORT.
+           MOVE REPORT-HEADING-LINE TO EXPOSURE-REPORT-LINE.
+           WRITE EXPOSURE-REPORT-LINE.
+       OPEN-REPORT-FILES-EXIT.
+           EXIT.
+
+       CLOSE-REPORT-FILES.
+           CLOSE EXPOSURE-REPORT.
+       CLOSE-REPORT-FILES-EXIT.
+           EXIT.
+
+       OPEN-CUSTOMER-EXPOSURE-CURSOR.
+           EXEC SQL
+              OPEN CUSTOMER-EXPOSURE-CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'CUSTEXPO - OPEN CURSOR FAILED SQLCODE = '
+                       SQLCODE
+               MOVE SQLCODE TO WS-RETURN-CODE
+               MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+               MOVE 'Y' TO WS-CURSOR-OPEN-SWITCH
+           END-IF.
+       OPEN-CUSTOMER-EXPOSURE-CURSOR-EXIT.
+           EXIT.
+
+       FETCH-NEXT-CUSTOMER-ROW.
+           EXEC SQL
+              FETCH CUSTOMER-EXPOSURE-CURSOR
+              INTO  :Customer-Number,
+                    :Customer-Last-Name,
+                    :Customer-State-Code,
+                    :Customer-FICA-Score,
+                    :Customer-Spending-Limit
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-TOTAL-CUSTOMER-COUNT
+               WHEN 100
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               WHEN OTHER
+                   DISPLAY 'CUSTEXPO - FETCH FAILED SQLCODE = ' SQLCODE
+                   MOVE SQLCODE TO WS-RETURN-CODE
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-EVALUATE.
+       FETCH-NEXT-CUSTOMER-ROW-EXIT.
+           EXIT.
+
+       CLOSE-CUSTOMER-EXPOSURE-CURSOR.
+           EXEC SQL
+              CLOSE CUSTOMER-EXPOSURE-CURSOR
+           END-EXEC.
+       CLOSE-CUSTOMER-EXPOSURE-CURSOR-EXIT.
+           EXIT.
+
+      *===============================================================*
+      * Control-break on state code, then flag exposure exceptions.   *
+      *===============================================================*
+       PROCESS-CUSTOMER-EXPOSURE-ROW.
+
+           IF Customer-State-Code NOT = WS-PRIOR-STATE-CODE
+               IF WS-PRIOR-STATE-CODE NOT = SPACES
+                   PERFORM WRITE-FINAL-STATE-TOTAL
+               END-IF
+               MOVE SPACES TO STATE-BREAK-LINE
+               MOVE Customer-State-Code TO SB-STATE-CODE
+               MOVE STATE-BREAK-LINE TO EXPOSURE-REPORT-LINE
+               WRITE EXPOSURE-REPORT-LINE
+               MOVE 0 TO WS-STATE-EXCEPTION-COUNT
+               MOVE Customer-State-Code TO WS-PRIOR-STATE-CODE
+           END-IF.
+
+           IF Customer-Spending-Limit > WS-HIGH-SPENDING-LIMIT
+              AND Customer-FICA-Score < WS-LOW-FICA-SCORE
+               ADD 1 TO WS-STATE-EXCEPTION-COUNT
+               ADD 1 TO WS-TOTAL-EXCEPTION-COUNT
+               MOVE SPACES TO DETAIL-LINE
+               MOVE Customer-Number TO DL-CUSTOMER-NUMBER
+               MOVE Customer-Last-Name(1:30) TO DL-LAST-NAME
+               MOVE Customer-State-Code TO DL-STATE-CODE
+               MOVE Customer-FICA-Score TO DL-FICA-SCORE
+               MOVE Customer-Spending-Limit TO DL-SPENDING-LIMIT
+               MOVE DETAIL-LINE TO EXPOSURE-REPORT-LINE
+               WRITE EXPOSURE-REPORT-LINE
+           END-IF.
+       PROCESS-CUSTOMER-EXPOSURE-ROW-EXIT.
+           EXIT.
+
+       WRITE-FINAL-STATE-TOTAL.
+           MOVE SPACES TO STATE-TOTAL-LINE.
+           MOVE WS-STATE-EXCEPTION-COUNT TO STL-EXCEPTION-COUNT.
+           MOVE STATE-TOTAL-LINE TO EXPOSURE-REPORT-LINE.
+           WRITE EXPOSURE-REPORT-LINE.
+       WRITE-FINAL-STATE-TOTAL-EXIT.
+           EXIT.
+
+       WRITE-GRAND-TOTALS.
+           MOVE SPACES TO GRAND-TOTAL-LINE.
+           MOVE WS-TOTAL-CUSTOMER-COUNT TO GTL-CUSTOMER-COUNT.
+           MOVE GRAND-TOTAL-LINE TO EXPOSURE-REPORT-LINE.
+           WRITE EXPOSURE-REPORT-LINE.
+
+           MOVE SPACES TO GRAND-EXCEPTION-LINE.
+           MOVE WS-TOTAL-EXCEPTION-COUNT TO GEL-EXCEPTION-COUNT.
+           MOVE GRAND-EXCEPTION-LINE TO EXPOSURE-REPORT-LINE.
+           WRITE EXPOSURE-REPORT-LINE.
+       WRITE-GRAND-TOTALS-EXIT.
+           EXIT.
