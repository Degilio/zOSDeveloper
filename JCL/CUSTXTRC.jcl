@@ -0,0 +1,34 @@
+//CUSTXTRC JOB (ACCTNO),'CRM CHANGE EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY CHANGE-EXTRACT FEED FOR THE MARKETING/CRM SYSTEM     *
+//* EXTRACTS EVERY CUSTOM ROW CHANGED SINCE THE LAST RUN'S       *
+//* HIGH-WATER MARK SO MARKETING NO LONGER NEEDS A MANUAL PULL.  *
+//* CUSTXCTL MUST BE CATALOGED (EMPTY) BEFORE THE FIRST RUN AND  *
+//* IS READ THEN REWRITTEN EACH NIGHT WITH THE NEW WATERMARK.    *
+//* STEP005 DELETES THE PRIOR NIGHT'S CRMFEED SO STEP010 CAN     *
+//* RE-CATALOG IT; MAXCC=0 KEEPS A MISSING DATASET (FIRST RUN)   *
+//* FROM FAILING THE JOB.                                        *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE ZOSCONN.CUSTOMER.CRMFEED
+  SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=ZOSCONN.APPL.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2V13.SDSNEXIT,DISP=SHR
+//         DD   DSN=DSN.DB2V13.SDSNLOAD,DISP=SHR
+//CUSTXTRF DD   DSN=ZOSCONN.CUSTOMER.CRMFEED,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=619)
+//CUSTXCTL DD   DSN=ZOSCONN.CUSTOMER.CUSTXCTL,DISP=OLD
+//SYSTSPRT DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(CUSTXTRC) PLAN(CUSTXTRC) LIB('ZOSCONN.APPL.LOADLIB')
+  END
+/*
