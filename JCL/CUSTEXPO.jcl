@@ -0,0 +1,20 @@
+//CUSTEXPO JOB (ACCTNO),'FICA EXPOSURE RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* MONTH-END FICA / SPENDING-LIMIT EXPOSURE REPORT OFF CUSTOM   *
+//* SCANS ZOSCONN.CUSTOM AND LISTS EXCEPTIONS BY STATE SO CREDIT *
+//* RISK NO LONGER HAS TO CHASE THESE BY HAND IN SPUFI.          *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=ZOSCONN.APPL.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.DB2V13.SDSNEXIT,DISP=SHR
+//         DD   DSN=DSN.DB2V13.SDSNLOAD,DISP=SHR
+//CUSTEXPO DD   SYSOUT=*
+//SYSTSPRT DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(CUSTEXPO) PLAN(CUSTEXPO) LIB('ZOSCONN.APPL.LOADLIB')
+  END
+/*
