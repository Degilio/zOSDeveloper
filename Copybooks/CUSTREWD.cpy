@@ -0,0 +1,14 @@
+      *---------------------------------------------------------------*
+      *  CUSTREWD   - Host variable layout for the ZOSCONN.CUSTREWDTL *
+      *               reward-point ledger. One row is written here    *
+      *               for every point-earning or point-redemption     *
+      *               event; Customer-Rewards-Number on CUSTOM is the *
+      *               rolled-forward balance, never posted to         *
+      *               directly by callers.                            *
+      *---------------------------------------------------------------*
+       01 Customer-Reward-Detail.
+           03  CustRewd-Customer-Number    PIC S9(9) COMP-4.
+           03  CustRewd-Transaction-Date   PIC X(10).
+           03  CustRewd-Transaction-Type   PIC X(4).
+           03  CustRewd-Points-Amount      PIC S9(9) COMP-4.
+           03  CustRewd-Description        PIC X(50).
