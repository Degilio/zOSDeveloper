@@ -0,0 +1,12 @@
+      *---------------------------------------------------------------*
+      *  CUSTSTAT   - Host variable layout for the ZOSCONN.CUSTSTAT   *
+      *               reference table. One row per StateCode giving   *
+      *               the valid postal-code range for that state, so  *
+      *               INSERT/UPDATE can cross-reference StateCode and  *
+      *               PostCode instead of validating each in          *
+      *               isolation.                                      *
+      *---------------------------------------------------------------*
+       01 CustStat-Table.
+           03  CustStat-State-Code      PIC XX.
+           03  CustStat-Postcode-Low    PIC X(10).
+           03  CustStat-Postcode-High   PIC X(10).
