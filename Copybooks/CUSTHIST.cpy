@@ -0,0 +1,27 @@
+      *---------------------------------------------------------------*
+      *  CUSTHIST   - Host variable layout for the ZOSCONN.CUSTHIST   *
+      *               before-image audit table. One row is written   *
+      *               here for every 'U' or 'D' action routed        *
+      *               through CUSTOMER-TABLE-ACTION, captured before *
+      *               the UPDATE/DELETE against CUSTOM executes.     *
+      *---------------------------------------------------------------*
+       01 Customer-History-Table.
+           03  CustHist-Customer-Number     PIC S9(9) COMP-4.
+           03  CustHist-First-Name          PIC X(100).
+           03  CustHist-Last-Name           PIC X(100).
+           03  CustHist-Address1            PIC X(100).
+           03  CustHist-Address2            PIC X(100).
+           03  CustHist-City                PIC X(100).
+           03  CustHist-State-Code          PIC XX.
+           03  CustHist-Postal-Code         PIC X(10).
+           03  CustHist-Home-Phone          PIC X(20).
+           03  CustHist-Mobile-Phone        PIC X(20).
+           03  CustHist-Gender-Code         PIC X(4).
+           03  CustHist-FICA-Score          PIC S9(9) COMP-4.
+           03  CustHist-Spending-Limit      PIC S9(9) COMP-4.
+           03  CustHist-Rewards-Number      PIC S9(9) COMP-4.
+           03  CustHist-Status              PIC X.
+           03  CustHist-Action-Code         PIC X.
+           03  CustHist-Timestamp           PIC X(26).
+           03  CustHist-Term-Id             PIC X(4).
+           03  CustHist-User-Id             PIC X(8).
