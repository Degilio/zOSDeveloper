@@ -0,0 +1,22 @@
+      *---------------------------------------------------------------*
+      *  CUSTREC    - Host variable layout for the ZOSCONN.CUSTOM     *
+      *               table. Shared by every program that opens a    *
+      *               cursor or does single-row I/O against CUSTOM.  *
+      *---------------------------------------------------------------*
+       01 Customer-Table.
+           03  Customer-Number          PIC S9(9) COMP-4.
+           03  Customer-First-Name      PIC X(100).
+           03  Customer-Last-Name       PIC X(100).
+           03  Customer-Address1        PIC X(100).
+           03  Customer-Address2        PIC X(100).
+           03  Customer-City             PIC X(100).
+           03  Customer-State-Code      PIC XX.
+           03  Customer-Postal-Code     PIC X(10).
+           03  Customer-Home-Phone      PIC X(20).
+           03  Customer-Mobile-Phone    PIC X(20).
+           03  Customer-Gender-Code     PIC X(4).
+           03  Customer-FICA-Score      PIC S9(9) COMP-4.
+           03  Customer-Spending-Limit  PIC S9(9) COMP-4.
+           03  Customer-Rewards-Number  PIC S9(9) COMP-4.
+           03  Customer-Last-Updated    PIC X(26).
+           03  Customer-Status          PIC X.
